@@ -40,6 +40,31 @@
          ALTERNATE RECORD KEY fr_num_utilisateur WITH DUPLICATES
          FILE STATUS IS fr_stat.
 
+         SELECT fwaitlist ASSIGN TO "fwaitlist.dat"
+         ORGANIZATION indexed
+         ACCESS IS dynamic
+         RECORD KEY fw_clef
+         ALTERNATE RECORD KEY fw_event_categ WITH DUPLICATES
+         FILE STATUS IS fw_stat.
+
+         SELECT freservtrans ASSIGN TO "freservtrans.dat"
+         ORGANIZATION LINE SEQUENTIAL
+         FILE STATUS IS frt_stat.
+
+         SELECT fjournal ASSIGN TO "fjournal.dat"
+         ORGANIZATION LINE SEQUENTIAL
+         FILE STATUS IS fj_stat.
+
+         SELECT frefunds ASSIGN TO "frefunds.dat"
+         ORGANIZATION LINE SEQUENTIAL
+         FILE STATUS IS frb_stat.
+
+         SELECT fpromotions ASSIGN TO "fpromotions.dat"
+         ORGANIZATION indexed
+         ACCESS IS dynamic
+         RECORD KEY ft_code
+         FILE STATUS IS ft_stat.
+
          DATA DIVISION.
 
          FILE SECTION.
@@ -94,6 +119,56 @@
             04 fr_categorie PIC A(20).
           02 fr_age PIC 9(3).
           02 fr_prix PIC 9(3)V9(2).
+          02 fr_remise_pct PIC 9(3).
+          02 fr_code_promo PIC X(10).
+
+         FD fwaitlist.
+         01 waitlistTampon.
+          02 fw_clef.
+           03 fw_event_categ.
+            04 fw_num_event PIC 9(6).
+            04 fw_categorie PIC A(20).
+           03 fw_num_utilisateur PIC 9(6).
+          02 fw_nb_place PIC 9(2).
+          02 fw_date_inscription PIC 9(8).
+          02 fw_heure_inscription PIC 9(8).
+
+         FD freservtrans.
+         01 transReservTampon.
+          02 frt_num_utilisateur PIC 9(6).
+          02 frt_num_event PIC 9(6).
+          02 frt_categorie PIC A(20).
+          02 frt_age PIC 9(3).
+
+         FD fjournal.
+         01 journalTampon.
+          02 fj_fichier PIC X(15).
+          02 fj_operation PIC X(10).
+          02 fj_clef PIC X(40).
+          02 fj_operateur PIC X(10).
+          02 fj_date PIC 9(8).
+          02 fj_heure PIC 9(8).
+
+         FD frefunds.
+         01 refundTampon.
+          02 frb_clef.
+           03 frb_num_utilisateur PIC 9(6).
+           03 frb_num_event PIC 9(6).
+           03 frb_clef_place.
+            04 frb_num_place PIC 9(2).
+            04 frb_tribune PIC 9(2).
+            04 frb_rangee PIC 9(2).
+            04 frb_categorie PIC A(20).
+          02 frb_prix PIC 9(3)V9(2).
+          02 frb_date_annulation.
+           03 frb_annee PIC 9(4).
+           03 frb_mois PIC 9(2).
+           03 frb_jour PIC 9(2).
+
+         FD fpromotions.
+         01 promoTampon.
+          02 ft_code PIC X(10).
+          02 ft_pct PIC 9(3).
 
 
          WORKING-STORAGE SECTION.
@@ -103,6 +178,11 @@
          77 fp_stat PIC 9(2).
          77 fe_stat PIC 9(2).
          77 fr_stat PIC 9(2).
+         77 fw_stat PIC 9(2).
+         77 frt_stat PIC 9(2).
+         77 fj_stat PIC 9(2).
+         77 frb_stat PIC 9(2).
+         77 ft_stat PIC 9(2).
 
       *>Variable globales  
          77 Wmenuchoixuser PIC 9(2).
@@ -130,6 +210,127 @@
          77 prix_base PIC 9(3)V9(2).
          77 prix_tot PIC 9(3)V9(2).
 
+      *>Variable locale à RAPPORT_RECETTES_OCCUPATION
+         77 Wr_fin PIC 9.
+         77 Wr_fin_event PIC 9.
+         77 Wr_places_vendues PIC 9(4).
+         77 Wr_recette PIC 9(7)V9(2).
+         77 Wr_capacite PIC 9(3).
+
+      *>Variable locale à CLIENT_MENU et paragraphes associés
+         77 Wclient_choix1 PIC 9(2).
+         77 Wclient_choix2 PIC 9(2).
+         77 Wclient_ok PIC 9.
+         77 Wmdp_saisi PIC X(15).
+         77 Wreponse_saisie PIC A(30).
+         77 Wc_fin PIC 9.
+         77 Wc_trouve PIC 9.
+
+      *>Variable locale à AJOUT_WAITLIST et notification liste d'attente
+         77 Ww_rep PIC 9.
+         77 Wn_fin PIC 9.
+         77 Wn_trouve PIC 9.
+         77 Wn_meilleur_user PIC 9(6).
+         77 Wn_meilleur_nb PIC 9(2).
+         77 Wn_meilleur_date PIC 9(8).
+         77 Wn_meilleur_heure PIC 9(8).
+
+      *>Variable locale à RAPPORT_CARTE_PLACES
+         77 Wm_stade_ok PIC 9.
+         77 Wm_event_ok PIC 9.
+         77 Wm_max_tribune PIC 9(2).
+         77 Wm_max_rangee PIC 9(2).
+         77 Wm_tribune PIC 9(2).
+         77 Wm_rangee PIC 9(2).
+         77 Wm_fin PIC 9.
+         77 Wm_fin2 PIC 9.
+         77 Wm_occupe PIC 9.
+
+      *>Variable locale à CHARGEMENT_RESERVATIONS_BATCH
+         77 Wb_fin PIC 9.
+         77 Wb_fin2 PIC 9.
+         77 Wb_ligne PIC 9(5).
+         77 Wb_user_ok PIC 9.
+         77 Wb_event_ok PIC 9.
+         77 Wb_stade_cible PIC 9(6).
+      *>Table de comptage des transactions par évènement, utilisée pour
+      *>déterminer la remise de groupe applicable à un renouvellement
+      *>d'abonnements chargé en lot
+         77 Wbc_nb PIC 9(4).
+         77 Wbc_i PIC 9(4).
+         77 Wbc_trouve PIC 9.
+         01 Wbc_table.
+          02 Wbc_event OCCURS 500 TIMES.
+           03 Wbc_num PIC 9(6).
+           03 Wbc_compte PIC 9(5).
+
+      *>Variable locale à JOURNALISER et LISTER_JOURNAL (journal d'audit)
+         77 Wjournal_operateur PIC X(10) VALUE SPACES.
+         77 Wj_fichier PIC X(15).
+         77 Wj_operation PIC X(10).
+         77 Wj_clef PIC X(40).
+         77 Wjl_fichier_filtre PIC X(15).
+         77 Wjl_date_filtre PIC 9(8).
+         77 Wjl_fin PIC 9.
+         77 Wjl_nb PIC 9(5).
+
+      *>Variable locale à SUPPRIMER_RESERVATION et RAPPORT_REMBOURSEMENTS
+         77 Wrb_annee PIC 9(4).
+         77 Wrb_mois PIC 9(2).
+         77 Wrb_fin PIC 9.
+         77 Wrb_total PIC 9(7)V9(2).
+         77 Wrb_nb PIC 9(5).
+
+      *>Variable locale à AJOUT_EVENT et MODIFIER_EVENT (fenêtre d'années)
+         01 Wdate_systeme.
+          02 Wsys_annee PIC 9(4).
+          02 Wsys_mois PIC 9(2).
+          02 Wsys_jour PIC 9(2).
+         77 Wannee_min PIC 9(4).
+         77 Wannee_max PIC 9(4).
+
+      *>Variable locale à LISTE_EVENEMENTS_A_VENIR
+         77 Wu_fin PIC 9.
+         77 Wu_nb PIC 9(4).
+         77 Wu_stade_filtre PIC 9(6).
+         77 Wu_filtre_actif PIC 9.
+         77 Wu_i PIC 9(4).
+         77 Wu_j PIC 9(4).
+         01 Wu_table.
+          02 Wu_event OCCURS 500 TIMES.
+           03 Wu_num PIC 9(6).
+           03 Wu_nom PIC X(30).
+           03 Wu_jour PIC 9(2).
+           03 Wu_mois PIC 9(2).
+           03 Wu_annee PIC 9(4).
+           03 Wu_heure PIC 9(2).
+           03 Wu_stade PIC 9(6).
+         01 Wu_echange.
+          02 Wu_e_num PIC 9(6).
+          02 Wu_e_nom PIC X(30).
+          02 Wu_e_jour PIC 9(2).
+          02 Wu_e_mois PIC 9(2).
+          02 Wu_e_annee PIC 9(4).
+          02 Wu_e_heure PIC 9(2).
+          02 Wu_e_stade PIC 9(6).
+
+      *>Variable locale au remboursement/promotions (AJOUT_RESERVATION,
+      *>CHARGEMENT_RESERVATIONS_BATCH et CALCULER_ET_ENREGISTRER_RESERVATION)
+         77 Wremise_groupe_pct PIC 9(3).
+         77 Wpromo_code PIC X(10).
+         77 Wpromo_pct PIC 9(3).
+         77 Wremise_totale_pct PIC 9(3).
+
+      *>Variable locale à TRANSFERER_RESERVATION
+         77 Wt_nouvel_user PIC 9(6).
+         77 Wt_ancien_user PIC 9(6).
+         77 Wt_user_ok PIC 9.
+         77 Wt_cible_libre PIC 9.
+         77 Wt_prix_sauve PIC 9(3)V9(2).
+         77 Wt_age_sauve PIC 9(3).
+         77 Wt_remise_sauve PIC 9(3).
+         77 Wt_promo_sauve PIC X(10).
+
       
      
          PROCEDURE DIVISION.
@@ -171,10 +372,40 @@
          IF fr_stat =35 THEN
           OPEN OUTPUT freservations
           CLOSE freservations
-         ELSE 
+         ELSE
           CLOSE freservations
          END-IF
 
+         OPEN I-O fwaitlist
+         IF fw_stat =35 THEN
+          OPEN OUTPUT fwaitlist
+          CLOSE fwaitlist
+         ELSE
+          CLOSE fwaitlist
+         END-IF
+
+         OPEN I-O fpromotions
+         IF ft_stat =35 THEN
+          OPEN OUTPUT fpromotions
+          CLOSE fpromotions
+      *>Amorçage des codes promotionnels connus à la création du fichier
+          OPEN I-O fpromotions
+          MOVE "PROMO10" TO ft_code
+          MOVE 10 TO ft_pct
+          WRITE promoTampon
+          MOVE "PROMO20" TO ft_code
+          MOVE 20 TO ft_pct
+          WRITE promoTampon
+          MOVE "FIDELITE" TO ft_code
+          MOVE 15 TO ft_pct
+          WRITE promoTampon
+          MOVE "SAISON" TO ft_code
+          MOVE 20 TO ft_pct
+          WRITE promoTampon
+          CLOSE fpromotions
+         ELSE
+          CLOSE fpromotions
+         END-IF
 
 
       *>Menu choix catégorie utilisateur
@@ -192,9 +423,11 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
           ACCEPT Wmenuchoixuser
        
           EVALUATE Wmenuchoixuser
-           WHEN 1  
-           
+           WHEN 1
+
       *>Menu temporaire pour réaliser le jeu de test
+                 DISPLAY "Identifiant opérateur : "
+                 ACCEPT Wjournal_operateur
                  PERFORM WITH TEST AFTER UNTIL WswitchMenu < 1
                   DISPLAY "-------------------------------------------"
                   DISPLAY "|              MENU TEMPORAIRE             |"
@@ -214,12 +447,22 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
                   DISPLAY "|  5  -  Ajouter Reservations              |"
               DISPLAY "|  5a -  Modifier Reservations             |"
               DISPLAY "|  5b -  Supprimer Reservations            |"
+              DISPLAY "|  5c -  Transférer Reservation            |"
+                  DISPLAY "|  6  -  Rapport recettes/occupation       |"
+              DISPLAY "|  6a -  Evènements à venir                |"
+                  DISPLAY "|  7  -  Carte des places par évènement    |"
+                  DISPLAY "|  8  -  Chargement batch réservations     |"
+                  DISPLAY "|  9  -  Journal d'audit                   |"
+              DISPLAY "|  9a -  Rapport remboursements mensuel    |"
+                  DISPLAY "|  7a -  Ajouter Code Promo                |"
+              DISPLAY "|  7b -  Modifier Code Promo               |"
+              DISPLAY "|  7c -  Supprimer Code Promo              |"
                   DISPLAY "|  0  -  Quitter                           |"
                   DISPLAY "-------------------------------------------"
                   DISPLAY " Choix ? "
-        
+
                   ACCEPT WswitchMenu
-               
+
                   EVALUATE WswitchMenu
                    WHEN 1 PERFORM AJOUT_STADE
                    WHEN 11 PERFORM MODIFIER_STADE
@@ -234,12 +477,24 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
                    WHEN 42 PERFORM SUPPRIMER_EVENT
                    WHEN 5 PERFORM AJOUT_RESERVATION
                    WHEN 52 PERFORM SUPPRIMER_RESERVATION
-        
+                   WHEN 53 PERFORM TRANSFERER_RESERVATION
+                   WHEN 6 PERFORM RAPPORT_RECETTES_OCCUPATION
+                   WHEN 61 PERFORM LISTE_EVENEMENTS_A_VENIR
+                   WHEN 7 PERFORM RAPPORT_CARTE_PLACES
+                   WHEN 8 PERFORM CHARGEMENT_RESERVATIONS_BATCH
+                   WHEN 9 PERFORM LISTER_JOURNAL
+                   WHEN 91 PERFORM RAPPORT_REMBOURSEMENTS
+                   WHEN 71 PERFORM AJOUT_PROMO
+                   WHEN 72 PERFORM MODIFIER_PROMO
+                   WHEN 73 PERFORM SUPPRIMER_PROMO
+
                   END-EVALUATE
                  END-PERFORM
-            
+
+           WHEN 3 PERFORM CLIENT_MENU
+
          END-EVALUATE
-         END-PERFORM 
+         END-PERFORM
          STOP RUN.
 
 
@@ -274,9 +529,14 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
               ACCEPT fs_nb_place
              END-PERFORM  
 
-             WRITE stadeTampon 
+             WRITE stadeTampon
               INVALID KEY DISPLAY 'Problème enregistrement'
-              NOT INVALID KEY DISPLAY 'Enregistrement inséré'           
+              NOT INVALID KEY
+               DISPLAY 'Enregistrement inséré'
+               MOVE "fstades" TO Wj_fichier
+               MOVE "AJOUT" TO Wj_operation
+               MOVE fs_num TO Wj_clef
+               PERFORM JOURNALISER
 
             NOT INVALID KEY
       *>Le numéro du stade existe déjà
@@ -321,21 +581,25 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
               ACCEPT fs_nb_place
              END-PERFORM  
 
-             REWRITE stadeTampon 
+             REWRITE stadeTampon
               INVALID KEY DISPLAY 'Problème enregistrement modifications'
-              NOT INVALID KEY 
-               DISPLAY 'Modifications correctement enregistrées' 
+              NOT INVALID KEY
+               DISPLAY 'Modifications correctement enregistrées'
+               MOVE "fstades" TO Wj_fichier
+               MOVE "MODIF" TO Wj_operation
+               MOVE fs_num TO Wj_clef
+               PERFORM JOURNALISER
              END-REWRITE
             END-READ
-            
+
             PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
           DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
           ACCEPT Wrep
-         
-        
+
+
         END-PERFORM
          END-PERFORM
-        
+
         CLOSE fstades.
         
         SUPPRIMER_STADE.
@@ -352,9 +616,14 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
            NOT INVALID KEY
       *>Le stade existe
            
-           DELETE fstades 
+           DELETE fstades
               INVALID KEY DISPLAY 'Problème lors de la suppression'
-              NOT INVALID KEY DISPLAY 'Stade correctement supprimé' 
+              NOT INVALID KEY
+               DISPLAY 'Stade correctement supprimé'
+               MOVE "fstades" TO Wj_fichier
+               MOVE "SUPPR" TO Wj_operation
+               MOVE fs_num TO Wj_clef
+               PERFORM JOURNALISER
              END-DELETE
             END-READ
         
@@ -455,13 +724,17 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
                DISPLAY placeTampon 
 
       *>Ecriture dans le fichier
-               WRITE placeTampon 
-                INVALID KEY 
+               WRITE placeTampon
+                INVALID KEY
                  DISPLAY 'Problème enregistrement'
                  DISPLAY fp_stat
-                NOT INVALID KEY 
-                 DISPLAY 'Enregistrement inséré' 
+                NOT INVALID KEY
+                 DISPLAY 'Enregistrement inséré'
                  COMPUTE Wnb_PlaceStade = Wnb_PlaceStade + 1
+                 MOVE "fplaces" TO Wj_fichier
+                 MOVE "AJOUT" TO Wj_operation
+                 MOVE fp_clef TO Wj_clef
+                 PERFORM JOURNALISER
               
       *>On demande si l'utilisateur veut ajouter d'autre place pour ce stade 
                PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1 
@@ -506,9 +779,14 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
            NOT INVALID KEY
       *>Le stade existe
            
-           DELETE fplaces 
+           DELETE fplaces
               INVALID KEY DISPLAY 'Problème lors de la suppression'
-              NOT INVALID KEY DISPLAY 'Place correctement supprimé' 
+              NOT INVALID KEY
+               DISPLAY 'Place correctement supprimé'
+               MOVE "fplaces" TO Wj_fichier
+               MOVE "SUPPR" TO Wj_operation
+               MOVE fp_clef TO Wj_clef
+               PERFORM JOURNALISER
              END-DELETE
             END-READ
         
@@ -567,9 +845,14 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
               ACCEPT fu_reponse
              END-PERFORM
 
-             WRITE userTampon 
+             WRITE userTampon
               INVALID KEY DISPLAY 'Problème enregistrement'
-              NOT INVALID KEY DISPLAY 'Enregistrement inséré'           
+              NOT INVALID KEY
+               DISPLAY 'Enregistrement inséré'
+               MOVE "futilisateurs" TO Wj_fichier
+               MOVE "AJOUT" TO Wj_operation
+               MOVE fu_num TO Wj_clef
+               PERFORM JOURNALISER
 
             NOT INVALID KEY
       *>Le numéro utilisateur existe déjà
@@ -630,18 +913,22 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
               ACCEPT fu_reponse
              END-PERFORM  
 
-             REWRITE userTampon 
+             REWRITE userTampon
               INVALID KEY DISPLAY 'Problème enregistrement modifications'
-              NOT INVALID KEY 
-               DISPLAY 'Modifications correctement enregistrées' 
+              NOT INVALID KEY
+               DISPLAY 'Modifications correctement enregistrées'
+               MOVE "futilisateurs" TO Wj_fichier
+               MOVE "MODIF" TO Wj_operation
+               MOVE fu_num TO Wj_clef
+               PERFORM JOURNALISER
              END-REWRITE
             END-READ
-            
+
             PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
           DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
           ACCEPT Wrep
          END-PERFORM
-    
+
         END-PERFORM
         CLOSE futilisateurs.
         
@@ -659,10 +946,14 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
            NOT INVALID KEY
       *>Le stade existe
            
-           DELETE futilisateurs 
+           DELETE futilisateurs
               INVALID KEY DISPLAY 'Problème lors de la suppression'
-              NOT INVALID KEY 
-               DISPLAY 'Utilisateur correctement supprimé' 
+              NOT INVALID KEY
+               DISPLAY 'Utilisateur correctement supprimé'
+               MOVE "futilisateurs" TO Wj_fichier
+               MOVE "SUPPR" TO Wj_operation
+               MOVE fu_num TO Wj_clef
+               PERFORM JOURNALISER
              END-DELETE
             END-READ
         
@@ -680,6 +971,7 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
          AJOUT_EVENT.
       *>Ouverture en écriture/lecture pour vérification + INSERTION
          OPEN I-O fevenements
+         PERFORM DETERMINER_FENETRE_ANNEES
 
       *>Boucle permettant la multi-insertion
          PERFORM WITH TEST AFTER UNTIL Wrep = 0
@@ -733,8 +1025,8 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
                  ACCEPT fe_mois
                 END-PERFORM
 
-                PERFORM WITH TEST AFTER UNTIL fe_annee >= 2016 
-                AND fe_annee <= 2018
+                PERFORM WITH TEST AFTER UNTIL fe_annee >= Wannee_min
+                AND fe_annee <= Wannee_max
                  DISPLAY 'Annee : '
                  ACCEPT fe_annee
                 END-PERFORM
@@ -743,16 +1035,21 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
                  DISPLAY 'Heure : '
                  ACCEPT fe_heure
                 END-PERFORM
-                
+
                 PERFORM WITH TEST AFTER UNTIL fe_prix_base > 0
                  DISPLAY 'Prix : '
                  ACCEPT fe_prix_base
                 END-PERFORM
 
       *>Ajout de l'évènement
-                WRITE evtsTampon 
+                WRITE evtsTampon
                  INVALID KEY DISPLAY 'Problème enregistrement'
-                 NOT INVALID KEY DISPLAY 'Enregistrement inséré' 
+                 NOT INVALID KEY
+                  DISPLAY 'Enregistrement inséré'
+                  MOVE "fevenements" TO Wj_fichier
+                  MOVE "AJOUT" TO Wj_operation
+                  MOVE fe_num TO Wj_clef
+                  PERFORM JOURNALISER
                 END-WRITE
               END-READ
              END-PERFORM
@@ -777,6 +1074,7 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
          
           MODIFIER_EVENT.
         OPEN I-O fevenements
+        PERFORM DETERMINER_FENETRE_ANNEES
         PERFORM WITH TEST AFTER UNTIL Wrep = 0
           
           DISPLAY "Numéro de l'évènement à modifier : "
@@ -804,8 +1102,8 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
               ACCEPT fe_mois
              END-PERFORM
 
-             PERFORM WITH TEST AFTER UNTIL fe_annee >= 2016 
-             AND fe_annee <= 2018
+             PERFORM WITH TEST AFTER UNTIL fe_annee >= Wannee_min
+             AND fe_annee <= Wannee_max
               DISPLAY 'Annee : '
               ACCEPT fe_annee
              END-PERFORM
@@ -818,16 +1116,21 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
              PERFORM WITH TEST AFTER UNTIL fe_num_stade NOT EQUAL " "
               DISPLAY 'Numéro du stade concerné : '
               ACCEPT fe_num_stade
-             END-PERFORM  
-             
+             END-PERFORM
+
              PERFORM WITH TEST AFTER UNTIL fe_prix_base NOT EQUAL " "
               DISPLAY 'Prix de base : '
               ACCEPT fe_prix_base
-             END-PERFORM 
+             END-PERFORM
 
-             REWRITE evtsTampon 
+             REWRITE evtsTampon
               INVALID KEY DISPLAY 'Problème enregistrement modifications'
-       NOT INVALID KEY DISPLAY 'Modifications correctement enregistrées' 
+              NOT INVALID KEY
+               DISPLAY 'Modifications correctement enregistrées'
+               MOVE "fevenements" TO Wj_fichier
+               MOVE "MODIF" TO Wj_operation
+               MOVE fe_num TO Wj_clef
+               PERFORM JOURNALISER
              END-REWRITE
             END-READ
             
@@ -853,9 +1156,14 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
            NOT INVALID KEY
       *>Le stade existe
            
-           DELETE fevenements 
+           DELETE fevenements
               INVALID KEY DISPLAY 'Problème lors de la suppression'
-              NOT INVALID KEY DISPLAY 'Evènement correctement supprimé' 
+              NOT INVALID KEY
+               DISPLAY 'Evènement correctement supprimé'
+               MOVE "fevenements" TO Wj_fichier
+               MOVE "SUPPR" TO Wj_operation
+               MOVE fe_num TO Wj_clef
+               PERFORM JOURNALISER
              END-DELETE
             END-READ
         
@@ -863,11 +1171,19 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
           DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
           ACCEPT Wrep
          END-PERFORM
-         
+
          END-PERFORM
          CLOSE fevenements.
 
 
+         DETERMINER_FENETRE_ANNEES.
+      *>Calcule une fenêtre d'années glissante autour de l'année en cours
+      *>(un an en arrière, cinq ans à venir) pour la saisie de fe_annee,
+      *>afin de ne plus dépendre d'un intervalle figé (ex: 2016-2018)
+         ACCEPT Wdate_systeme FROM DATE YYYYMMDD
+         COMPUTE Wannee_min = Wsys_annee - 1
+         COMPUTE Wannee_max = Wsys_annee + 5
+         .
 
 
 
@@ -919,6 +1235,19 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
          END-PERFORM
          DISPLAY "Catégorie des places?"
                      ACCEPT num_categ
+
+      *>Remise de groupe selon le nombre de places de cette réservation
+                     MOVE 0 TO Wremise_groupe_pct
+                     IF nb_place >= 15 THEN
+                      MOVE 15 TO Wremise_groupe_pct
+                     END-IF
+
+      *>Code promotionnel éventuel
+                     DISPLAY "Code promo (laisser vide si aucun) : "
+                     MOVE SPACES TO Wpromo_code
+                     ACCEPT Wpromo_code
+                     PERFORM RECHERCHER_PROMO
+
                      MOVE fe_num_stade TO fp_num_stade
                      OPEN INPUT fplaces
                      START fplaces,
@@ -967,18 +1296,13 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
             END-READ
                 END-PERFORM
                 END-READ
-                 
+
                 END-PERFORM
-                IF num_categ = 1 THEN
-                   MOVE 0 TO TARIFSUPL
-                END-IF
-                IF num_categ = 2 THEN
-                   MOVE 25 TO TARIFSUPL
+                IF Wok NOT = 1 THEN
+                 PERFORM AJOUT_WAITLIST
                 END-IF
-                IF num_categ = 3
-                   MOVE 50 TO TARIFSUPL
-                END-IF
-                
+                PERFORM DETERMINER_TARIFSUPL
+
                 IF Wok = 1 THEN
                 MOVE 0 TO prix_tot
                     START fplaces,
@@ -1001,41 +1325,15 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
                                
                                READ freservations
                                 INVALID KEY
-                                
-                                  COMPUTE Wnbplace = Wnbplace + 1 
+
+                                  COMPUTE Wnbplace = Wnbplace + 1
                                   DISPLAY "Place disponible:"
                                   Display fp_num
                                   Display "Age de la personne concernée? (Un justificatif pourra être demandé en entrant dans le stade)"
                                   Accept  fr_age
-                                  If  fr_age < 18 THEN
-                                  COMPUTE fr_prix = TARIFSUPL + prix_base
-                                  COMPUTE fr_prix = fr_prix * 0.5
-                                  Display fe_prix_base
-                                  
-                                  DISPLAY "PRIX:"
-                                  DISPLAY fr_prix
-                                  COMPUTE prix_tot = prix_tot + fr_prix 
-                                  END-IF
-                                  IF  fr_age > 59 THEN
-                                  COMPUTE fr_prix = TARIFSUPL + prix_base 
-                                  DISPLAY fr_prix
-                                  COMPUTE fr_prix = 0.3 * fr_prix
-                                  DISPLAY "PRIX:"
-                                  DISPLAY fr_prix
-                                  COMPUTE prix_tot = prix_tot + fr_prix
-                                  END-IF
-                                  IF fr_age > 18 AND fr_age < 60 THEN
-                                  COMPUTE fr_prix = TARIFSUPL + prix_base 
-                                  DISPLAY "PRIX:"
-                                  DISPLAY fr_prix
-                                  COMPUTE prix_tot = prix_tot + fr_prix
-                                  END-IF
-                                  WRITE reservTampon
-                                  INVALID KEY DISPLAY 'Problème enregistrement'
-                                  NOT INVALID KEY DISPLAY 'Enregistrement inséré' 
-                                  END-WRITE
-                                  
-                           NOT INVALID KEY 
+                                  PERFORM CALCULER_ET_ENREGISTRER_RESERVATION
+
+                           NOT INVALID KEY
                               DISPLAY "."
                                END-READ
                                
@@ -1058,15 +1356,211 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
 
                    
                 
-          PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1 
+          PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
            DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
            ACCEPT Wrep
-          END-PERFORM 
+          END-PERFORM
          END-PERFORM
          .
-         
-         
-         
+
+
+         DETERMINER_TARIFSUPL.
+      *>Tarif supplémentaire selon la catégorie (num_categ déjà renseigné)
+                IF num_categ = 1 THEN
+                   MOVE 0 TO TARIFSUPL
+                END-IF
+                IF num_categ = 2 THEN
+                   MOVE 25 TO TARIFSUPL
+                END-IF
+                IF num_categ = 3
+                   MOVE 50 TO TARIFSUPL
+                END-IF
+                .
+
+
+         CALCULER_ET_ENREGISTRER_RESERVATION.
+      *>Calcul du prix selon l'âge et écriture de la réservation ; commun à
+      *>la saisie interactive et au chargement batch. Suppose fr_num_place,
+      *>fr_tribune, fr_rangee, fr_categorie, fr_num_utilisateur, fr_num_event,
+      *>fr_age, prix_base et TARIFSUPL déjà renseignés, et que la place
+      *>n'est pas déjà réservée pour ce couple utilisateur/évènement.
+         MOVE 0 TO Wtrouve
+         If  fr_age < 18 THEN
+          COMPUTE fr_prix = TARIFSUPL + prix_base
+          COMPUTE fr_prix = fr_prix * 0.5
+          DISPLAY "PRIX:"
+          DISPLAY fr_prix
+          COMPUTE prix_tot = prix_tot + fr_prix
+         END-IF
+         IF  fr_age > 59 THEN
+          COMPUTE fr_prix = TARIFSUPL + prix_base
+          COMPUTE fr_prix = 0.3 * fr_prix
+          DISPLAY "PRIX:"
+          DISPLAY fr_prix
+          COMPUTE prix_tot = prix_tot + fr_prix
+         END-IF
+         IF fr_age >= 18 AND fr_age < 60 THEN
+          COMPUTE fr_prix = TARIFSUPL + prix_base
+          DISPLAY "PRIX:"
+          DISPLAY fr_prix
+          COMPUTE prix_tot = prix_tot + fr_prix
+         END-IF
+
+      *>Application de la remise de groupe et/ou du code promo, tracée sur
+      *>la réservation via fr_remise_pct/fr_code_promo
+         COMPUTE Wremise_totale_pct = Wremise_groupe_pct + Wpromo_pct
+         IF Wremise_totale_pct > 0 THEN
+          COMPUTE prix_tot = prix_tot - fr_prix
+          COMPUTE fr_prix = fr_prix * (1 - (Wremise_totale_pct / 100))
+          COMPUTE prix_tot = prix_tot + fr_prix
+         END-IF
+         MOVE Wremise_totale_pct TO fr_remise_pct
+         MOVE Wpromo_code TO fr_code_promo
+
+         WRITE reservTampon
+          INVALID KEY DISPLAY 'Problème enregistrement'
+          NOT INVALID KEY
+           DISPLAY 'Enregistrement inséré'
+           MOVE 1 TO Wtrouve
+           MOVE "freservations" TO Wj_fichier
+           MOVE "AJOUT" TO Wj_operation
+           MOVE fr_clef TO Wj_clef
+           PERFORM JOURNALISER
+         END-WRITE
+         .
+
+
+         RECHERCHER_PROMO.
+      *>Recherche du pourcentage de remise correspondant à Wpromo_code
+      *>dans le fichier des codes promotionnels ; 0 si code vide ou inconnu
+         MOVE 0 TO Wpromo_pct
+         IF Wpromo_code NOT = SPACES THEN
+          OPEN INPUT fpromotions
+          MOVE Wpromo_code TO ft_code
+          READ fpromotions
+           INVALID KEY
+            DISPLAY "Code promotionnel inconnu."
+           NOT INVALID KEY
+            MOVE ft_pct TO Wpromo_pct
+          END-READ
+          CLOSE fpromotions
+         END-IF
+         .
+
+
+         AJOUT_PROMO.
+         OPEN I-O fpromotions
+         PERFORM WITH TEST AFTER UNTIL Wrep = 0
+          DISPLAY "Donnez les informations du code promo : "
+          MOVE 1 TO WalreadyExists
+          PERFORM WITH TEST AFTER UNTIL WalreadyExists = 0
+           DISPLAY "Code promo : "
+           ACCEPT ft_code
+           READ fpromotions
+      *>Le code promo n'existe pas alors on peut l'ajouer
+            INVALID KEY
+             MOVE 0 TO WalreadyExists
+             PERFORM WITH TEST AFTER UNTIL ft_pct > 0
+              DISPLAY 'Pourcentage de remise : '
+              ACCEPT ft_pct
+             END-PERFORM
+
+             WRITE promoTampon
+              INVALID KEY DISPLAY 'Problème enregistrement'
+              NOT INVALID KEY
+               DISPLAY 'Enregistrement inséré'
+               MOVE "fpromotions" TO Wj_fichier
+               MOVE "AJOUT" TO Wj_operation
+               MOVE ft_code TO Wj_clef
+               PERFORM JOURNALISER
+
+            NOT INVALID KEY
+      *>Le code promo existe déjà
+           DISPLAY 'Code promo déjà utilisé.'
+         END-READ
+        END-PERFORM
+
+         PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+          DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
+          ACCEPT Wrep
+         END-PERFORM
+        END-PERFORM
+        CLOSE fpromotions.
+
+
+        MODIFIER_PROMO.
+        OPEN I-O fpromotions
+        PERFORM WITH TEST AFTER UNTIL Wrep = 0
+
+           DISPLAY "Code promo à modifier : "
+           ACCEPT ft_code
+           READ fpromotions
+           INVALID KEY
+      *>Le code promo n'existe pas
+             DISPLAY "Code promo inéxistant. "
+
+           NOT INVALID KEY
+      *>Le code promo existe
+      *>Modif des valeurs
+             PERFORM WITH TEST AFTER UNTIL ft_pct > 0
+              DISPLAY "Nouveau pourcentage de remise : "
+              ACCEPT ft_pct
+             END-PERFORM
+
+             REWRITE promoTampon
+              INVALID KEY DISPLAY 'Problème enregistrement modifications'
+              NOT INVALID KEY
+               DISPLAY 'Modifications correctement enregistrées'
+               MOVE "fpromotions" TO Wj_fichier
+               MOVE "MODIF" TO Wj_operation
+               MOVE ft_code TO Wj_clef
+               PERFORM JOURNALISER
+             END-REWRITE
+            END-READ
+
+            PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+          DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
+          ACCEPT Wrep
+
+        END-PERFORM
+         END-PERFORM
+
+        CLOSE fpromotions.
+
+        SUPPRIMER_PROMO.
+        OPEN I-O fpromotions
+        PERFORM WITH TEST AFTER UNTIL Wrep = 0
+
+           DISPLAY "Code promo à supprimer : "
+           ACCEPT ft_code
+           READ  fpromotions
+           INVALID KEY
+      *>Le code promo n'existe pas
+             DISPLAY "Code promo inéxistant. "
+
+           NOT INVALID KEY
+      *>Le code promo existe
+
+           DELETE fpromotions
+              INVALID KEY DISPLAY 'Problème lors de la suppression'
+              NOT INVALID KEY
+               DISPLAY 'Code promo correctement supprimé'
+               MOVE "fpromotions" TO Wj_fichier
+               MOVE "SUPPR" TO Wj_operation
+               MOVE ft_code TO Wj_clef
+               PERFORM JOURNALISER
+             END-DELETE
+            END-READ
+
+           PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+          DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
+          ACCEPT Wrep
+
+         END-PERFORM
+         END-PERFORM
+         CLOSE fpromotions.
+
+
         SUPPRIMER_RESERVATION.
         OPEN I-O freservations
         PERFORM WITH TEST AFTER UNTIL Wrep = 0
@@ -1084,35 +1578,923 @@ PERFORM WITH TEST AFTER UNTIL Wmenuchoixuser <1
             DISPLAY "Réservation inéxistante. "
              
            NOT INVALID KEY
-      *>Le stade existe
-           
-           DELETE freservations 
+      *>La réservation existe : suppression puis, seulement en cas de
+      *>succès, traçage du remboursement et notification de la liste
+      *>d'attente
+           DELETE freservations
               INVALID KEY DISPLAY 'Problème lors de la suppression'
-              NOT INVALID KEY DISPLAY 'Réservation correctement supprimé' 
+              NOT INVALID KEY
+               DISPLAY 'Réservation correctement supprimé'
+               PERFORM ENREGISTRER_REMBOURSEMENT
+               MOVE "freservations" TO Wj_fichier
+               MOVE "SUPPR" TO Wj_operation
+               MOVE fr_clef TO Wj_clef
+               PERFORM JOURNALISER
+               PERFORM NOTIFIER_LISTE_ATTENTE
              END-DELETE
             END-READ
-        
+
            PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
           DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
           ACCEPT Wrep
          END-PERFORM
-         
+
          END-PERFORM
-         CLOSE fevenements.
-         
-         
-         
-         
-       
-         
-         
-      
+         CLOSE freservations.
+
+
+         ENREGISTRER_REMBOURSEMENT.
+      *>Trace dans frefunds le montant remboursé pour la réservation en
+      *>cours de suppression (reservTampon déjà lu), avant sa DELETE, afin
+      *>de pouvoir totaliser les remboursements du mois
+         MOVE fr_clef TO frb_clef
+         MOVE fr_prix TO frb_prix
+         ACCEPT Wdate_systeme FROM DATE YYYYMMDD
+         MOVE Wsys_annee TO frb_annee
+         MOVE Wsys_mois TO frb_mois
+         MOVE Wsys_jour TO frb_jour
+         OPEN EXTEND frefunds
+         WRITE refundTampon
+         CLOSE frefunds
+         .
 
 
-        
-      
+         RAPPORT_REMBOURSEMENTS.
+      *>Total des remboursements pour un mois/année donné, à partir du
+      *>journal de remboursements alimenté par ENREGISTRER_REMBOURSEMENT
+         DISPLAY "Année (AAAA) : "
+         ACCEPT Wrb_annee
+         DISPLAY "Mois (MM) : "
+         ACCEPT Wrb_mois
+         MOVE 0 TO Wrb_total
+         MOVE 0 TO Wrb_nb
+         OPEN INPUT frefunds
+         IF frb_stat = 35 THEN
+          DISPLAY "Aucun remboursement enregistré."
+         ELSE
+          MOVE 0 TO Wrb_fin
+          PERFORM WITH TEST AFTER UNTIL Wrb_fin = 1
+           READ frefunds NEXT RECORD
+            AT END
+             MOVE 1 TO Wrb_fin
+            NOT AT END
+             IF frb_annee = Wrb_annee AND frb_mois = Wrb_mois THEN
+              COMPUTE Wrb_total = Wrb_total + frb_prix
+              COMPUTE Wrb_nb = Wrb_nb + 1
+             END-IF
+           END-READ
+          END-PERFORM
+          CLOSE frefunds
+          DISPLAY "-------------------------------------------"
+          DISPLAY "|  RAPPORT REMBOURSEMENTS " Wrb_mois "/" Wrb_annee
+          DISPLAY "-------------------------------------------"
+          DISPLAY "  Nombre de remboursements : " Wrb_nb
+          DISPLAY "  Montant total rembourse  : " Wrb_total
+         END-IF
+         .
+
+
+         RAPPORT_RECETTES_OCCUPATION.
+      *>Rapport finance : places vendues / capacité et recette par évènement
+         OPEN INPUT fevenements
+         OPEN INPUT fstades
+         OPEN INPUT freservations
+         DISPLAY "-------------------------------------------"
+         DISPLAY "|  RAPPORT RECETTES ET OCCUPATION          |"
+         DISPLAY "-------------------------------------------"
+         MOVE 0 TO Wr_fin
+         PERFORM WITH TEST AFTER UNTIL Wr_fin = 1
+          READ fevenements NEXT RECORD
+           AT END
+            MOVE 1 TO Wr_fin
+           NOT AT END
+      *>Capacité du stade de l'évènement
+            MOVE fe_num_stade TO fs_num
+            READ fstades
+             INVALID KEY MOVE 0 TO Wr_capacite
+             NOT INVALID KEY MOVE fs_nb_place TO Wr_capacite
+            END-READ
+
+      *>Comptage des réservations de l'évènement et recette associée
+            MOVE 0 TO Wr_places_vendues
+            MOVE 0 TO Wr_recette
+            MOVE fe_num TO fr_num_event
+            START freservations KEY = fr_num_event
+             INVALID KEY
+              CONTINUE
+             NOT INVALID KEY
+              MOVE 0 TO Wr_fin_event
+              PERFORM WITH TEST AFTER UNTIL Wr_fin_event = 1
+               READ freservations NEXT RECORD
+                AT END
+                 MOVE 1 TO Wr_fin_event
+                NOT AT END
+                 IF fr_num_event NOT = fe_num THEN
+                  MOVE 1 TO Wr_fin_event
+                 ELSE
+                  COMPUTE Wr_places_vendues = Wr_places_vendues + 1
+                  COMPUTE Wr_recette = Wr_recette + fr_prix
+                 END-IF
+               END-READ
+              END-PERFORM
+            END-START
+
+            DISPLAY "Evenement " fe_num " - " fe_nom
+            DISPLAY "  Places vendues : " Wr_places_vendues " / " Wr_capacite
+            DISPLAY "  Recette totale : " Wr_recette
+          END-READ
+         END-PERFORM
+         CLOSE fevenements
+         CLOSE fstades
+         CLOSE freservations
+         .
+
+
+         CLIENT_MENU.
+      *>Espace client : connexion, mot de passe oublié, consultation
+      *>Les opérations client s'auto-journalisent sous cet identifiant,
+      *>plutôt que de laisser trainer l'identifiant du dernier opérateur
+      *>admin ayant utilisé le menu temporaire
+         MOVE "CLIENT" TO Wjournal_operateur
+         MOVE 1 TO Wrep
+         PERFORM WITH TEST AFTER UNTIL Wrep = 0
+          DISPLAY "-------------------------------------------"
+          DISPLAY "|              ESPACE CLIENT               |"
+          DISPLAY "|                                          |"
+          DISPLAY "|  1  -  Se connecter                      |"
+          DISPLAY "|  2  -  Mot de passe oublié               |"
+          DISPLAY "|  0  -  Retour                            |"
+          DISPLAY "-------------------------------------------"
+          DISPLAY " Choix ? "
+          ACCEPT Wclient_choix1
+
+          EVALUATE Wclient_choix1
+           WHEN 1 PERFORM CLIENT_LOGIN
+           WHEN 2 PERFORM CLIENT_MDP_OUBLIE
+          END-EVALUATE
+
+          PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+           DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
+           ACCEPT Wrep
+          END-PERFORM
+         END-PERFORM
+         .
+
+
+         CLIENT_LOGIN.
+         OPEN INPUT futilisateurs
+         MOVE 0 TO Wclient_ok
+         DISPLAY "Numéro client : "
+         ACCEPT fu_num
+         READ futilisateurs
+          INVALID KEY
+           DISPLAY "Utilisateur inéxistant."
+          NOT INVALID KEY
+           DISPLAY "Mot de passe : "
+           ACCEPT Wmdp_saisi
+           IF Wmdp_saisi = fu_mdp THEN
+            MOVE 1 TO Wclient_ok
+            DISPLAY "Connexion réussie."
+           ELSE
+            DISPLAY "Mot de passe incorrect."
+           END-IF
+         END-READ
+         CLOSE futilisateurs
+         IF Wclient_ok = 1 THEN
+          PERFORM CLIENT_ESPACE
+         END-IF
+         .
+
+
+         CLIENT_ESPACE.
+      *>Menu client une fois connecté
+         MOVE 1 TO Wclient_choix2
+         PERFORM WITH TEST AFTER UNTIL Wclient_choix2 = 0
+          DISPLAY "-------------------------------------------"
+          DISPLAY "|              MON ESPACE                  |"
+          DISPLAY "|                                          |"
+          DISPLAY "|  1  -  Mes réservations                  |"
+          DISPLAY "|  0  -  Déconnexion                       |"
+          DISPLAY "-------------------------------------------"
+          DISPLAY " Choix ? "
+          ACCEPT Wclient_choix2
+
+          EVALUATE Wclient_choix2
+           WHEN 1 PERFORM MES_RESERVATIONS
+          END-EVALUATE
+         END-PERFORM
+         .
+
+
+         MES_RESERVATIONS.
+      *>Consultation des réservations du client connecté (fu_num)
+         OPEN INPUT freservations
+         MOVE fu_num TO fr_num_utilisateur
+         MOVE 0 TO Wc_trouve
+         START freservations KEY = fr_num_utilisateur
+          INVALID KEY
+           DISPLAY "Vous n'avez aucune réservation."
+          NOT INVALID KEY
+           MOVE 0 TO Wc_fin
+           PERFORM WITH TEST AFTER UNTIL Wc_fin = 1
+            READ freservations NEXT RECORD
+             AT END
+              MOVE 1 TO Wc_fin
+             NOT AT END
+              IF fr_num_utilisateur NOT = fu_num THEN
+               MOVE 1 TO Wc_fin
+              ELSE
+               MOVE 1 TO Wc_trouve
+               DISPLAY "Evenement " fr_num_event
+                " - Place " fr_num_place
+                " Tribune " fr_tribune
+                " Rangée " fr_rangee
+                " Catégorie " fr_categorie
+                " Prix " fr_prix
+              END-IF
+            END-READ
+           END-PERFORM
+           IF Wc_trouve = 0 THEN
+            DISPLAY "Vous n'avez aucune réservation."
+           END-IF
+         END-START
+         CLOSE freservations
+         .
+
+
+         CLIENT_MDP_OUBLIE.
+      *>Réinitialisation du mot de passe via la question/réponse secrète
+         OPEN I-O futilisateurs
+         DISPLAY "Numéro client : "
+         ACCEPT fu_num
+         READ futilisateurs
+          INVALID KEY
+           DISPLAY "Utilisateur inéxistant."
+          NOT INVALID KEY
+           DISPLAY "Question secrète : " fu_question
+           DISPLAY "Réponse : "
+           ACCEPT Wreponse_saisie
+           IF Wreponse_saisie = fu_reponse THEN
+            DISPLAY "Nouveau mot de passe : "
+            ACCEPT fu_mdp
+            REWRITE userTampon
+             INVALID KEY DISPLAY 'Problème enregistrement modifications'
+             NOT INVALID KEY
+              DISPLAY 'Mot de passe réinitialisé'
+              MOVE "futilisateurs" TO Wj_fichier
+              MOVE "MODIF" TO Wj_operation
+              MOVE fu_num TO Wj_clef
+              PERFORM JOURNALISER
+            END-REWRITE
+           ELSE
+            DISPLAY "Réponse incorrecte."
+           END-IF
+         END-READ
+         CLOSE futilisateurs
+         .
+
+
+         AJOUT_WAITLIST.
+      *>Inscription sur liste d'attente quand plus de place dispo dans la
+      *>catégorie demandée (fe_num / num_categ / fu_num / nb_place en cours)
+         DISPLAY "Souhaitez vous être inscrit sur liste d'attente pour"
+          " cette catégorie ? 1 ou 0"
+         ACCEPT Ww_rep
+         IF Ww_rep = 1 THEN
+          OPEN I-O fwaitlist
+          MOVE fe_num TO fw_num_event
+          MOVE num_categ TO fw_categorie
+          MOVE fu_num TO fw_num_utilisateur
+          MOVE nb_place TO fw_nb_place
+          ACCEPT fw_date_inscription FROM DATE YYYYMMDD
+          ACCEPT fw_heure_inscription FROM TIME
+          WRITE waitlistTampon
+           INVALID KEY DISPLAY 'Vous êtes déjà sur la liste d''attente.'
+           NOT INVALID KEY DISPLAY 'Inscription sur liste d''attente effectuée.'
+          END-WRITE
+          CLOSE fwaitlist
+         END-IF
+         .
+
+
+         NOTIFIER_LISTE_ATTENTE.
+      *>Après suppression d'une réservation, on avertit l'utilisateur
+      *>inscrit depuis le plus longtemps pour cet évènement/catégorie
+      *>(fr_num_event / fr_categorie proviennent de la réservation qui
+      *>vient d'être libérée). La clef alternative fw_event_categ étant
+      *>en double, un parcours par cette clef renvoie les entrées triées
+      *>par fw_num_utilisateur (reste de la clef primaire) et non par
+      *>ordre d'inscription : on parcourt donc toutes les entrées de
+      *>l'évènement/catégorie et on retient la plus ancienne par
+      *>fw_date_inscription/fw_heure_inscription.
+         OPEN I-O fwaitlist
+         MOVE fr_num_event TO fw_num_event
+         MOVE fr_categorie TO fw_categorie
+         MOVE 0 TO Wn_trouve
+         START fwaitlist KEY = fw_event_categ
+          INVALID KEY
+           CONTINUE
+          NOT INVALID KEY
+           MOVE 0 TO Wn_fin
+           PERFORM WITH TEST AFTER UNTIL Wn_fin = 1
+            READ fwaitlist NEXT RECORD
+             AT END
+              MOVE 1 TO Wn_fin
+             NOT AT END
+              IF fw_num_event NOT = fr_num_event OR fw_categorie NOT = fr_categorie THEN
+               MOVE 1 TO Wn_fin
+              ELSE
+               IF Wn_trouve = 0
+                OR fw_date_inscription < Wn_meilleur_date
+                OR (fw_date_inscription = Wn_meilleur_date
+                    AND fw_heure_inscription < Wn_meilleur_heure) THEN
+                MOVE 1 TO Wn_trouve
+                MOVE fw_num_utilisateur TO Wn_meilleur_user
+                MOVE fw_nb_place TO Wn_meilleur_nb
+                MOVE fw_date_inscription TO Wn_meilleur_date
+                MOVE fw_heure_inscription TO Wn_meilleur_heure
+               END-IF
+              END-IF
+            END-READ
+           END-PERFORM
+         END-START
+
+         IF Wn_trouve = 1 THEN
+          DISPLAY "Une place vient de se libérer pour l'évènement "
+           fr_num_event " catégorie " fr_categorie
+          DISPLAY "Utilisateur à prévenir : " Wn_meilleur_user
+           " (demande de " Wn_meilleur_nb " place(s))"
+          MOVE fr_num_event TO fw_num_event
+          MOVE fr_categorie TO fw_categorie
+          MOVE Wn_meilleur_user TO fw_num_utilisateur
+          DELETE fwaitlist
+           INVALID KEY DISPLAY 'Problème lors de la mise à jour de la liste d''attente'
+          END-DELETE
+         END-IF
+         CLOSE fwaitlist
+         .
+
+
+         RAPPORT_CARTE_PLACES.
+      *>Carte d'occupation des places d'un stade pour un évènement donné
+         MOVE 0 TO Wm_stade_ok
+         MOVE 0 TO Wm_event_ok
+         DISPLAY "Numéro du stade : "
+         ACCEPT fs_num
+         OPEN INPUT fstades
+         READ fstades
+          INVALID KEY
+           DISPLAY "Stade inéxistant."
+          NOT INVALID KEY
+           MOVE 1 TO Wm_stade_ok
+         END-READ
+         CLOSE fstades
+
+         IF Wm_stade_ok = 1 THEN
+          DISPLAY "Numéro de l'évènement : "
+          ACCEPT fe_num
+          OPEN INPUT fevenements
+          READ fevenements
+           INVALID KEY
+            DISPLAY "Evènement inéxistant."
+           NOT INVALID KEY
+            MOVE 1 TO Wm_event_ok
+          END-READ
+          CLOSE fevenements
+         END-IF
+
+         IF Wm_stade_ok = 1 AND Wm_event_ok = 1 THEN
+      *>Détermination du nombre de tribunes/rangées existantes pour ce stade
+          MOVE 0 TO Wm_max_tribune
+          MOVE 0 TO Wm_max_rangee
+          OPEN INPUT fplaces
+          MOVE fs_num TO fp_num_stade
+          START fplaces KEY = fp_num_stade
+           INVALID KEY
+            CONTINUE
+           NOT INVALID KEY
+            MOVE 0 TO Wm_fin
+            PERFORM WITH TEST AFTER UNTIL Wm_fin = 1
+             READ fplaces NEXT RECORD
+              AT END
+               MOVE 1 TO Wm_fin
+              NOT AT END
+               IF fp_num_stade NOT = fs_num THEN
+                MOVE 1 TO Wm_fin
+               ELSE
+                IF fp_tribune > Wm_max_tribune THEN
+                 MOVE fp_tribune TO Wm_max_tribune
+                END-IF
+                IF fp_rangee > Wm_max_rangee THEN
+                 MOVE fp_rangee TO Wm_max_rangee
+                END-IF
+               END-IF
+             END-READ
+            END-PERFORM
+          END-START
+          CLOSE fplaces
+
+          DISPLAY "-------------------------------------------"
+          DISPLAY "|  CARTE DES PLACES - Stade " fs_num " Evenement " fe_num
+          DISPLAY "-------------------------------------------"
+
+          OPEN INPUT fplaces
+          OPEN INPUT freservations
+          PERFORM VARYING Wm_tribune FROM 1 BY 1
+           UNTIL Wm_tribune > Wm_max_tribune
+
+           DISPLAY "Tribune " Wm_tribune
+
+           PERFORM VARYING Wm_rangee FROM 1 BY 1
+            UNTIL Wm_rangee > Wm_max_rangee
+
+            DISPLAY "  Rangée " Wm_rangee ":"
+            MOVE fs_num TO fp_num_stade
+            START fplaces KEY = fp_num_stade
+             INVALID KEY
+              CONTINUE
+             NOT INVALID KEY
+              MOVE 0 TO Wm_fin
+              PERFORM WITH TEST AFTER UNTIL Wm_fin = 1
+               READ fplaces NEXT RECORD
+                AT END
+                 MOVE 1 TO Wm_fin
+                NOT AT END
+                 IF fp_num_stade NOT = fs_num THEN
+                  MOVE 1 TO Wm_fin
+                 ELSE
+                  IF fp_tribune = Wm_tribune AND fp_rangee = Wm_rangee THEN
+                   PERFORM VERIFIER_OCCUPATION_PLACE
+                   IF Wm_occupe = 1 THEN
+                    DISPLAY "    Place " fp_num " [OCCUPEE]"
+                   ELSE
+                    DISPLAY "    Place " fp_num " [LIBRE]"
+                   END-IF
+                  END-IF
+                 END-IF
+               END-READ
+              END-PERFORM
+            END-START
+
+           END-PERFORM
+          END-PERFORM
+          CLOSE fplaces
+          CLOSE freservations
+         END-IF
+         .
+
+
+         VERIFIER_OCCUPATION_PLACE.
+      *>Indique dans Wm_occupe si la place fplaces courante est réservée
+      *>pour l'évènement fe_num
+         MOVE fp_num TO fr_num_place
+         MOVE fp_tribune TO fr_tribune
+         MOVE fp_rangee TO fr_rangee
+         MOVE fp_categorie TO fr_categorie
+         MOVE 0 TO Wm_occupe
+         START freservations KEY = fr_clef_place
+          INVALID KEY
+           CONTINUE
+          NOT INVALID KEY
+           MOVE 0 TO Wm_fin2
+           PERFORM WITH TEST AFTER UNTIL Wm_fin2 = 1
+            READ freservations NEXT RECORD
+             AT END
+              MOVE 1 TO Wm_fin2
+             NOT AT END
+              IF fr_num_place NOT = fp_num
+               OR fr_tribune NOT = fp_tribune
+               OR fr_rangee NOT = fp_rangee
+               OR fr_categorie NOT = fp_categorie THEN
+               MOVE 1 TO Wm_fin2
+              ELSE
+               IF fr_num_event = fe_num THEN
+                MOVE 1 TO Wm_occupe
+                MOVE 1 TO Wm_fin2
+               END-IF
+              END-IF
+            END-READ
+           END-PERFORM
+         END-START
+         .
+
+
+         COMPTER_TRANSACTIONS_PAR_EVENEMENT.
+      *>Parcourt freservtrans du début à la fin et compte, dans
+      *>Wbc_table, le nombre de lignes par évènement (fe_num) présentes
+      *>dans le lot - sert à détecter un renouvellement d'abonnements ou
+      *>une réservation de groupe chargée en une seule fois
+         MOVE 0 TO Wbc_nb
+         MOVE 0 TO Wb_fin2
+         PERFORM WITH TEST AFTER UNTIL Wb_fin2 = 1
+          READ freservtrans
+           AT END
+            MOVE 1 TO Wb_fin2
+           NOT AT END
+            MOVE 0 TO Wbc_trouve
+            PERFORM VARYING Wbc_i FROM 1 BY 1
+             UNTIL Wbc_i > Wbc_nb OR Wbc_trouve = 1
+             IF Wbc_num(Wbc_i) = frt_num_event THEN
+              COMPUTE Wbc_compte(Wbc_i) = Wbc_compte(Wbc_i) + 1
+              MOVE 1 TO Wbc_trouve
+             END-IF
+            END-PERFORM
+            IF Wbc_trouve = 0 THEN
+             IF Wbc_nb >= 500 THEN
+              DISPLAY "Attention : plus de 500 évènements distincts dans"
+               " le lot, remise de groupe non garantie au-delà."
+             ELSE
+              COMPUTE Wbc_nb = Wbc_nb + 1
+              MOVE frt_num_event TO Wbc_num(Wbc_nb)
+              MOVE 1 TO Wbc_compte(Wbc_nb)
+             END-IF
+            END-IF
+          END-READ
+         END-PERFORM
+         .
+
+
+         RECHERCHER_COMPTE_EVENEMENT.
+      *>Détermine la remise de groupe pour l'évènement fe_num courant à
+      *>partir du nombre de lignes comptées pour cet évènement par
+      *>COMPTER_TRANSACTIONS_PAR_EVENEMENT (même palier que la saisie
+      *>interactive, cf AJOUT_RESERVATION)
+         MOVE 0 TO Wremise_groupe_pct
+         MOVE 0 TO Wbc_trouve
+         PERFORM VARYING Wbc_i FROM 1 BY 1
+          UNTIL Wbc_i > Wbc_nb OR Wbc_trouve = 1
+          IF Wbc_num(Wbc_i) = fe_num THEN
+           MOVE 1 TO Wbc_trouve
+           IF Wbc_compte(Wbc_i) >= 15 THEN
+            MOVE 15 TO Wremise_groupe_pct
+           END-IF
+          END-IF
+         END-PERFORM
+         .
+
+
+         CHARGEMENT_RESERVATIONS_BATCH.
+      *>Chargement d'un fichier séquentiel de transactions (fu_num, fe_num,
+      *>catégorie, age), une ligne par réservation. Réutilise les mêmes
+      *>paragraphes de calcul de prix et d'écriture que AJOUT_RESERVATION.
+      *>Les lignes en échec (place prise, utilisateur ou évènement inconnu)
+      *>sont listées dans un rapport d'exceptions plutôt que de bloquer.
+         OPEN INPUT freservtrans
+         IF frt_stat = 35 THEN
+          DISPLAY "Fichier de transactions introuvable (freservtrans.dat)."
+         ELSE
+      *>Prépasse : compte les lignes par évènement pour la remise de
+      *>groupe, puis on revient au début du fichier pour le traitement
+          PERFORM COMPTER_TRANSACTIONS_PAR_EVENEMENT
+          CLOSE freservtrans
+          OPEN INPUT freservtrans
+
+          OPEN I-O freservations
+          OPEN INPUT futilisateurs
+          OPEN INPUT fevenements
+          OPEN INPUT fplaces
+
+          DISPLAY "-------------------------------------------"
+          DISPLAY "|  CHARGEMENT BATCH DES RESERVATIONS       |"
+          DISPLAY "-------------------------------------------"
+
+          MOVE 0 TO Wb_fin
+          MOVE 0 TO Wb_ligne
+          PERFORM WITH TEST AFTER UNTIL Wb_fin = 1
+           READ freservtrans
+            AT END
+             MOVE 1 TO Wb_fin
+            NOT AT END
+             COMPUTE Wb_ligne = Wb_ligne + 1
+             MOVE frt_num_utilisateur TO fu_num
+             MOVE frt_num_event TO fe_num
+             MOVE frt_categorie TO num_categ
+             MOVE frt_age TO fr_age
+             MOVE 0 TO Wb_user_ok
+             MOVE 0 TO Wb_event_ok
+             MOVE 0 TO Wtrouve
+      *>Une transaction batch ne porte pas de code promo, mais la remise
+      *>de groupe s'applique si l'évènement compte assez de lignes dans
+      *>ce lot (renouvellement d'abonnements/réservation de groupe)
+             PERFORM RECHERCHER_COMPTE_EVENEMENT
+             MOVE 0 TO Wpromo_pct
+             MOVE SPACES TO Wpromo_code
+
+             READ futilisateurs
+              INVALID KEY
+               DISPLAY "Ligne " Wb_ligne ": utilisateur " fu_num
+                " inconnu - ignorée"
+              NOT INVALID KEY
+               MOVE 1 TO Wb_user_ok
+             END-READ
+
+             IF Wb_user_ok = 1 THEN
+              READ fevenements
+               INVALID KEY
+                DISPLAY "Ligne " Wb_ligne ": évènement " fe_num
+                 " inconnu - ignorée"
+               NOT INVALID KEY
+                MOVE 1 TO Wb_event_ok
+                MOVE fe_prix_base TO prix_base
+              END-READ
+             END-IF
+
+             IF Wb_user_ok = 1 AND Wb_event_ok = 1 THEN
+              PERFORM DETERMINER_TARIFSUPL
+              MOVE fe_num_stade TO Wb_stade_cible
+              MOVE Wb_stade_cible TO fp_num_stade
+              START fplaces KEY = fp_num_stade
+               INVALID KEY
+                CONTINUE
+               NOT INVALID KEY
+                MOVE 0 TO Wb_fin2
+                PERFORM WITH TEST AFTER UNTIL Wb_fin2 = 1 OR Wtrouve = 1
+                 READ fplaces NEXT RECORD
+                  AT END
+                   MOVE 1 TO Wb_fin2
+                  NOT AT END
+                   IF fp_num_stade NOT = Wb_stade_cible THEN
+                    MOVE 1 TO Wb_fin2
+                   ELSE
+                    IF fp_categorie = num_categ THEN
+      *>Occupation vérifiée par la clef alternative fr_clef_place,
+      *>donc détectée même si la place est tenue par un autre
+      *>utilisateur (fr_num_utilisateur fait partie de la clef primaire)
+                     PERFORM VERIFIER_OCCUPATION_PLACE
+                     IF Wm_occupe = 0 THEN
+                      MOVE fu_num TO fr_num_utilisateur
+                      MOVE fe_num TO fr_num_event
+                      MOVE fp_num TO fr_num_place
+                      MOVE fp_tribune TO fr_tribune
+                      MOVE fp_rangee TO fr_rangee
+                      MOVE fp_categorie TO fr_categorie
+                      PERFORM CALCULER_ET_ENREGISTRER_RESERVATION
+                     END-IF
+                    END-IF
+                   END-IF
+                 END-READ
+                END-PERFORM
+              END-START
+              IF Wtrouve NOT = 1 THEN
+               DISPLAY "Ligne " Wb_ligne
+                ": pas de place disponible en catégorie " num_categ
+                " pour l'évènement " fe_num " - ignorée"
+              END-IF
+             END-IF
+           END-READ
+          END-PERFORM
+
+          DISPLAY "-------------------------------------------"
+          DISPLAY "Chargement terminé - " Wb_ligne " ligne(s) traitée(s)."
+
+          CLOSE freservations
+          CLOSE futilisateurs
+          CLOSE fevenements
+          CLOSE fplaces
+          CLOSE freservtrans
+         END-IF
+         .
+
+
+         JOURNALISER.
+      *>Ajoute une ligne au journal d'audit pour l'opération en cours
+      *>(Wj_fichier / Wj_operation / Wj_clef déjà renseignés par l'appelant)
+         MOVE Wj_fichier TO fj_fichier
+         MOVE Wj_operation TO fj_operation
+         MOVE Wj_clef TO fj_clef
+         MOVE Wjournal_operateur TO fj_operateur
+         ACCEPT fj_date FROM DATE YYYYMMDD
+         ACCEPT fj_heure FROM TIME
+         OPEN EXTEND fjournal
+         WRITE journalTampon
+         CLOSE fjournal
+         .
+
+
+         LISTER_JOURNAL.
+      *>Parcourt le journal d'audit, avec filtre optionnel par fichier et/ou
+      *>par date (AAAAMMJJ) ; laisser vide / 0 pour ne pas filtrer
+         DISPLAY "Fichier à filtrer (vide = tous) : "
+         MOVE SPACES TO Wjl_fichier_filtre
+         ACCEPT Wjl_fichier_filtre
+         DISPLAY "Date à filtrer AAAAMMJJ (0 = toutes) : "
+         MOVE 0 TO Wjl_date_filtre
+         ACCEPT Wjl_date_filtre
+
+         OPEN INPUT fjournal
+         IF fj_stat = 35 THEN
+          DISPLAY "Journal vide - aucune écriture enregistrée."
+         ELSE
+          DISPLAY "-------------------------------------------"
+          DISPLAY "|  JOURNAL D'AUDIT                         |"
+          DISPLAY "-------------------------------------------"
+          MOVE 0 TO Wjl_fin
+          MOVE 0 TO Wjl_nb
+          PERFORM WITH TEST AFTER UNTIL Wjl_fin = 1
+           READ fjournal NEXT RECORD
+            AT END
+             MOVE 1 TO Wjl_fin
+            NOT AT END
+             IF (Wjl_fichier_filtre = SPACES OR fj_fichier = Wjl_fichier_filtre)
+              AND (Wjl_date_filtre = 0 OR fj_date = Wjl_date_filtre) THEN
+              COMPUTE Wjl_nb = Wjl_nb + 1
+              DISPLAY fj_date "-" fj_heure " " fj_operateur
+               " " fj_fichier " " fj_operation " clef=" fj_clef
+             END-IF
+           END-READ
+          END-PERFORM
+          CLOSE fjournal
+          DISPLAY "-------------------------------------------"
+          DISPLAY Wjl_nb " écriture(s) affichée(s)."
+         END-IF
+         .
 
 
+         TRANSFERER_RESERVATION.
+      *>Transfert d'une réservation vers un autre utilisateur : la place et
+      *>le prix payé (fr_prix) sont conservés à l'identique, seul
+      *>fr_num_utilisateur change. Le numéro utilisateur faisant partie de
+      *>la clef primaire, on procède par suppression puis réécriture.
+         OPEN I-O freservations
+         OPEN INPUT futilisateurs
+         DISPLAY "Numéro de l'utilisateur actuel : "
+         ACCEPT fr_num_utilisateur
+         DISPLAY "Numéro de l'évènement : "
+         ACCEPT fr_num_event
+         DISPLAY "Numéro de la place : "
+         ACCEPT fr_num_place
+         DISPLAY "Tribune : "
+         ACCEPT fr_tribune
+         DISPLAY "Rangée : "
+         ACCEPT fr_rangee
+         DISPLAY "Catégorie : "
+         ACCEPT fr_categorie
+
+         READ freservations
+          INVALID KEY
+           DISPLAY "Réservation inéxistante."
+          NOT INVALID KEY
+           DISPLAY "Nouveau numéro d'utilisateur : "
+           ACCEPT Wt_nouvel_user
+           MOVE 0 TO Wt_user_ok
+           MOVE Wt_nouvel_user TO fu_num
+           READ futilisateurs
+            INVALID KEY
+             DISPLAY "Nouvel utilisateur inéxistant."
+            NOT INVALID KEY
+             MOVE 1 TO Wt_user_ok
+           END-READ
 
+           IF Wt_user_ok = 1 THEN
+            MOVE fr_num_utilisateur TO Wt_ancien_user
+            MOVE fr_prix TO Wt_prix_sauve
+            MOVE fr_age TO Wt_age_sauve
+            MOVE fr_remise_pct TO Wt_remise_sauve
+            MOVE fr_code_promo TO Wt_promo_sauve
+
+      *>On vérifie d'abord que la place est libre pour le nouvel
+      *>utilisateur avant de toucher à l'enregistrement existant.
+            MOVE 1 TO Wt_cible_libre
+            MOVE Wt_nouvel_user TO fr_num_utilisateur
+            READ freservations
+             INVALID KEY
+              MOVE 1 TO Wt_cible_libre
+             NOT INVALID KEY
+              MOVE 0 TO Wt_cible_libre
+            END-READ
+            MOVE Wt_ancien_user TO fr_num_utilisateur
+
+            IF Wt_cible_libre = 0 THEN
+             DISPLAY "Cet utilisateur possède déjà une réservation pour cette place."
+            ELSE
+             DELETE freservations
+              INVALID KEY
+               DISPLAY 'Problème lors du transfert'
+              NOT INVALID KEY
+               MOVE Wt_nouvel_user TO fr_num_utilisateur
+               MOVE Wt_prix_sauve TO fr_prix
+               MOVE Wt_age_sauve TO fr_age
+               MOVE Wt_remise_sauve TO fr_remise_pct
+               MOVE Wt_promo_sauve TO fr_code_promo
+               WRITE reservTampon
+                INVALID KEY
+                 DISPLAY 'Problème lors du transfert - restauration de la réservation initiale'
+                 MOVE Wt_ancien_user TO fr_num_utilisateur
+                 WRITE reservTampon
+                  INVALID KEY
+                   DISPLAY 'Échec de la restauration - réservation perdue, contacter le support'
+                  NOT INVALID KEY
+                   DISPLAY 'Réservation initiale restaurée'
+                 END-WRITE
+                NOT INVALID KEY
+                 DISPLAY 'Réservation transférée avec succès'
+                 MOVE "freservations" TO Wj_fichier
+                 MOVE "TRANSFERT" TO Wj_operation
+                 MOVE fr_clef TO Wj_clef
+                 PERFORM JOURNALISER
+               END-WRITE
+             END-DELETE
+            END-IF
+           END-IF
+         END-READ
+
+         CLOSE futilisateurs
+         CLOSE freservations
+         .
+
+
+         LISTE_EVENEMENTS_A_VENIR.
+      *>Liste chronologique des évènements à venir (tri par date), avec
+      *>filtre optionnel sur un stade (fe_num_stade) ; 0 = tous les
+      *>stades. Les évènements déjà passés ne sont pas listés.
+         DISPLAY "Numéro de stade à filtrer (0 = tous) : "
+         MOVE 0 TO Wu_stade_filtre
+         ACCEPT Wu_stade_filtre
+         MOVE 0 TO Wu_filtre_actif
+         IF Wu_stade_filtre NOT = 0 THEN
+          MOVE 1 TO Wu_filtre_actif
+         END-IF
+         PERFORM DETERMINER_FENETRE_ANNEES
+
+         OPEN INPUT fevenements
+         MOVE 0 TO Wu_nb
+         MOVE 0 TO Wu_fin
+         PERFORM WITH TEST AFTER UNTIL Wu_fin = 1
+          READ fevenements NEXT RECORD
+           AT END
+            MOVE 1 TO Wu_fin
+           NOT AT END
+            IF (Wu_filtre_actif = 0 OR fe_num_stade = Wu_stade_filtre)
+             AND (fe_annee > Wsys_annee
+              OR (fe_annee = Wsys_annee AND fe_mois > Wsys_mois)
+              OR (fe_annee = Wsys_annee AND fe_mois = Wsys_mois
+                  AND fe_jour >= Wsys_jour)) THEN
+             IF Wu_nb >= 500 THEN
+              DISPLAY "Attention : plus de 500 évènements à venir, la"
+               " liste est tronquée."
+             ELSE
+              COMPUTE Wu_nb = Wu_nb + 1
+              MOVE fe_num TO Wu_num(Wu_nb)
+              MOVE fe_nom TO Wu_nom(Wu_nb)
+              MOVE fe_jour TO Wu_jour(Wu_nb)
+              MOVE fe_mois TO Wu_mois(Wu_nb)
+              MOVE fe_annee TO Wu_annee(Wu_nb)
+              MOVE fe_heure TO Wu_heure(Wu_nb)
+              MOVE fe_num_stade TO Wu_stade(Wu_nb)
+             END-IF
+            END-IF
+          END-READ
+         END-PERFORM
+         CLOSE fevenements
+
+      *>Tri par ordre chronologique (année/mois/jour) - tri à bulles, le
+      *>nombre d'évènements restant modeste
+         PERFORM VARYING Wu_i FROM 1 BY 1 UNTIL Wu_i >= Wu_nb
+          PERFORM VARYING Wu_j FROM 1 BY 1 UNTIL Wu_j > Wu_nb - Wu_i
+           IF Wu_annee(Wu_j) > Wu_annee(Wu_j + 1)
+            OR (Wu_annee(Wu_j) = Wu_annee(Wu_j + 1)
+                AND Wu_mois(Wu_j) > Wu_mois(Wu_j + 1))
+            OR (Wu_annee(Wu_j) = Wu_annee(Wu_j + 1)
+                AND Wu_mois(Wu_j) = Wu_mois(Wu_j + 1)
+                AND Wu_jour(Wu_j) > Wu_jour(Wu_j + 1)) THEN
+            MOVE Wu_num(Wu_j) TO Wu_e_num
+            MOVE Wu_nom(Wu_j) TO Wu_e_nom
+            MOVE Wu_jour(Wu_j) TO Wu_e_jour
+            MOVE Wu_mois(Wu_j) TO Wu_e_mois
+            MOVE Wu_annee(Wu_j) TO Wu_e_annee
+            MOVE Wu_heure(Wu_j) TO Wu_e_heure
+            MOVE Wu_stade(Wu_j) TO Wu_e_stade
+
+            MOVE Wu_num(Wu_j + 1) TO Wu_num(Wu_j)
+            MOVE Wu_nom(Wu_j + 1) TO Wu_nom(Wu_j)
+            MOVE Wu_jour(Wu_j + 1) TO Wu_jour(Wu_j)
+            MOVE Wu_mois(Wu_j + 1) TO Wu_mois(Wu_j)
+            MOVE Wu_annee(Wu_j + 1) TO Wu_annee(Wu_j)
+            MOVE Wu_heure(Wu_j + 1) TO Wu_heure(Wu_j)
+            MOVE Wu_stade(Wu_j + 1) TO Wu_stade(Wu_j)
+
+            MOVE Wu_e_num TO Wu_num(Wu_j + 1)
+            MOVE Wu_e_nom TO Wu_nom(Wu_j + 1)
+            MOVE Wu_e_jour TO Wu_jour(Wu_j + 1)
+            MOVE Wu_e_mois TO Wu_mois(Wu_j + 1)
+            MOVE Wu_e_annee TO Wu_annee(Wu_j + 1)
+            MOVE Wu_e_heure TO Wu_heure(Wu_j + 1)
+            MOVE Wu_e_stade TO Wu_stade(Wu_j + 1)
+           END-IF
+          END-PERFORM
+         END-PERFORM
+
+         DISPLAY "-------------------------------------------"
+         DISPLAY "|  EVENEMENTS A VENIR (ordre chronologique)|"
+         DISPLAY "-------------------------------------------"
+         PERFORM VARYING Wu_i FROM 1 BY 1 UNTIL Wu_i > Wu_nb
+          DISPLAY Wu_jour(Wu_i) "/" Wu_mois(Wu_i) "/" Wu_annee(Wu_i)
+           " " Wu_heure(Wu_i) "h - " Wu_nom(Wu_i)
+           " (Evenement " Wu_num(Wu_i) " - Stade " Wu_stade(Wu_i) ")"
+         END-PERFORM
+         IF Wu_nb = 0 THEN
+          DISPLAY "Aucun évènement trouvé."
+         END-IF
+         .
 
 
